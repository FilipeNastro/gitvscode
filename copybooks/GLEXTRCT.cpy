@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    GLEXTRCT.CPY                                                *
+000400*                                                               *
+000500*    GENERAL LEDGER EXTRACT RECORD FOR THE ADDNUMBERS BATCH     *
+000600*    RUN.  ONE RECORD IS WRITTEN FOR EVERY TRANSACTION SO THE   *
+000700*    GL UPLOAD JOB CAN POST THE RESULT DIRECTLY INSTEAD OF      *
+000800*    SOMEONE KEYING THE SCREEN OUTPUT BACK IN BY HAND.          *
+000900*                                                               *
+001000*    MODIFICATION HISTORY                                      *
+001100*    DATE       INIT  DESCRIPTION                               *
+001200*    08/09/26   JHM   ORIGINAL COPYBOOK.                        *
+001250*    08/09/26   JHM   REPLACED GL-NUM1/GL-NUM2 WITH GL-OP-CODE, *
+001260*                     GL-OPERAND-COUNT AND A 10-SLOT GL-OPERAND *
+001270*                     TABLE SO THE RECORD CARRIES EVERY OPERAND *
+001280*                     THAT FED GL-SUM INSTEAD OF JUST THE FIRST *
+001290*                     TWO, THE SAME CHANGE MADE TO AUDITREC.CPY.*
+001300*                                                               *
+001400*****************************************************************
+001500 01  GL-RECORD.
+001510     05  GL-OP-CODE                  PIC X(01).
+001520     05  GL-OPERAND-COUNT            PIC 9(02).
+001530     05  GL-OPERAND-TABLE
+001540             OCCURS 10 TIMES
+001550             INDEXED BY GL-OP-IDX.
+001560         10  GL-OPERAND              PIC S9(9)V99
+001570                                      SIGN IS TRAILING SEPARATE.
+002000     05  GL-SUM                      PIC S9(9)V99
+002100                                      SIGN IS TRAILING SEPARATE.
+002200     05  GL-POSTING-DATE             PIC 9(08).
+002300     05  FILLER                      PIC X(20).
