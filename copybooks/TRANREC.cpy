@@ -0,0 +1,45 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    TRANREC.CPY                                                *
+000400*                                                               *
+000500*    TRANSACTION INPUT RECORD FOR THE ADDNUMBERS BATCH RUN.     *
+000600*    ONE RECORD PER JOURNAL ENTRY.  RECORD IS A FIXED-LENGTH    *
+000700*    SLOT SIZED FOR THE LARGEST ENTRY (10 OPERANDS); THE        *
+000800*    OPERAND-COUNT FIELD SAYS HOW MANY OF THE 10 SLOTS ON A     *
+000900*    GIVEN RECORD ARE ACTUALLY IN USE.  THE TABLE HERE IS A     *
+001000*    FIXED OCCURS SO THE PHYSICAL RECORD STAYS A CONSTANT 130   *
+001100*    BYTES ON DISK; ADDNUMBERS BUILDS THE VARIABLE-LENGTH       *
+001200*    WORKING-STORAGE COPY OF THE ENTRY (TRAN-RECORD) FROM THIS  *
+001300*    LAYOUT AFTER EVERY READ.                                   *
+001400*                                                               *
+001500*    MODIFICATION HISTORY                                      *
+001600*    DATE       INIT  DESCRIPTION                               *
+001700*    08/09/26   JHM   ORIGINAL COPYBOOK FOR BATCH TRANSACTION   *
+001800*                     INPUT (REPLACES CONSOLE ACCEPT).          *
+001900*    08/09/26   JHM   WIDENED TR-NUM1/TR-NUM2 FROM PIC 9(01) TO *
+002000*                     SIGNED CURRENCY FIELDS.  SINGLE-DIGIT     *
+002100*                     FIGURES WERE TRUNCATING REAL ACCOUNT      *
+002200*                     AMOUNTS WITH NO WARNING.                  *
+002300*    08/09/26   JHM   ADDED TR-OP-CODE SO A PAIR CAN BE ADDED,  *
+002400*                     SUBTRACTED, MULTIPLIED OR DIVIDED RATHER  *
+002500*                     THAN ALWAYS ADDED.                        *
+002600*    08/09/26   JHM   REPLACED THE FIXED TR-NUM1/TR-NUM2 PAIR   *
+002700*                     WITH TF-OPERAND-COUNT AND A TF-OPERAND    *
+002800*                     TABLE (10 SLOTS) SO ONE ENTRY CAN ROLL    *
+002900*                     UP MORE THAN TWO LINE ITEMS.               *
+002910*    08/09/26   JHM   PROGRAM NOW RANGE-CHECKS TF-OPERAND-COUNT *
+002920*                     BEFORE IT EVER DRIVES A SUBSCRIPT, AND    *
+002930*                     THE AUDIT AND GL EXTRACT LAYOUTS NOW      *
+002940*                     CARRY THE FULL OPERAND TABLE RATHER THAN  *
+002950*                     JUST THE FIRST TWO OPERANDS.               *
+003300*                                                               *
+003400*****************************************************************
+003500 01  TF-TRAN-RECORD.
+003600     05  TF-OP-CODE                  PIC X(01) VALUE "A".
+003700     05  TF-OPERAND-COUNT            PIC 9(02) VALUE 2.
+003800     05  TF-OPERAND-TABLE
+003900             OCCURS 10 TIMES
+004000             INDEXED BY TF-OP-IDX.
+004100         10  TF-OPERAND              PIC S9(9)V99
+004200                                      SIGN IS TRAILING SEPARATE.
+004300     05  FILLER                      PIC X(07).
