@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    AUDITREC.CPY                                                *
+000400*                                                               *
+000500*    AUDIT LOG RECORD FOR THE ADDNUMBERS BATCH RUN.  ONE RECORD *
+000600*    IS APPENDED FOR EVERY TRANSACTION THE PROGRAM CALCULATES   *
+000700*    SO FINANCE CAN RECONSTRUCT WHAT THE JOB TOTALED AND WHEN.  *
+000800*                                                               *
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    08/09/26   JHM   ORIGINAL COPYBOOK.                        *
+001150*    08/09/26   JHM   REPLACED AU-NUM1/AU-NUM2 WITH AU-OP-CODE, *
+001160*                     AU-OPERAND-COUNT AND A 10-SLOT AU-OPERAND *
+001170*                     TABLE SO THE RECORD CARRIES EVERY OPERAND *
+001180*                     THAT FED AU-SUM INSTEAD OF JUST THE FIRST *
+001190*                     TWO -- A TWO-OPERAND VIEW NO LONGER MATCH *
+001195*                     ES THE SUM FOR MULTI-OPERAND OR NON-ADD    *
+001196*                     ENTRIES.                                   *
+001200*                                                               *
+001300*****************************************************************
+001400 01  AUDIT-RECORD.
+001410     05  AU-OP-CODE                  PIC X(01).
+001420     05  AU-OPERAND-COUNT            PIC 9(02).
+001430     05  AU-OPERAND-TABLE
+001440             OCCURS 10 TIMES
+001450             INDEXED BY AU-OP-IDX.
+001460         10  AU-OPERAND              PIC S9(9)V99
+001470                                      SIGN IS TRAILING SEPARATE.
+001900     05  AU-SUM                      PIC S9(9)V99
+002000                                      SIGN IS TRAILING SEPARATE.
+002100     05  AU-RUN-DATE                 PIC 9(08).
+002200     05  AU-RUN-TIME                 PIC 9(08).
+002300     05  AU-OPERATOR-ID              PIC X(08).
+002400     05  FILLER                      PIC X(20).
