@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    CHKPTREC.CPY                                                *
+000400*                                                               *
+000500*    CHECKPOINT RECORD FOR THE ADDNUMBERS BATCH RUN.  REWRITTEN *
+000600*    EVERY CTL-CHECKPOINT-INTERVAL RECORDS SO A JOB THAT DIES   *
+000700*    PARTWAY THROUGH CAN BE RESTARTED FROM THE LAST CHECKPOINT  *
+000800*    INSTEAD OF FROM RECORD ONE.                                *
+000900*                                                               *
+001000*    MODIFICATION HISTORY                                      *
+001100*    DATE       INIT  DESCRIPTION                               *
+001200*    08/09/26   JHM   ORIGINAL COPYBOOK.                        *
+001250*    08/09/26   JHM   REPLACED CK-NUM1-TOTAL/CK-NUM2-TOTAL WITH *
+001260*                     A SINGLE CK-OPERAND-TOTAL, THE SAME       *
+001270*                     CHANGE MADE TO ADN-COUNTERS.              *
+001300*                                                               *
+001400*****************************************************************
+001500 01  CHKPT-RECORD.
+001600     05  CK-RECORD-COUNT             PIC 9(07).
+001700     05  CK-REJECT-COUNT             PIC 9(07).
+001750     05  CK-OPERAND-TOTAL            PIC S9(11)V99
+001760                                      SIGN IS TRAILING SEPARATE.
+002200     05  CK-SUM-TOTAL                PIC S9(11)V99
+002300                                      SIGN IS TRAILING SEPARATE.
+002400     05  CK-RUN-DATE                 PIC 9(08).
+002500     05  CK-RUN-TIME                 PIC 9(08).
+002600     05  FILLER                      PIC X(20).
