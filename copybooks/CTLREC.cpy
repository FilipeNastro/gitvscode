@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    CTLREC.CPY                                                 *
+000400*                                                               *
+000500*    RUN CONTROL RECORD FOR THE ADDNUMBERS BATCH RUN.  READ     *
+000600*    ONCE AT STARTUP TO IDENTIFY THE OPERATOR OF RECORD FOR     *
+000700*    THE AUDIT LOG SINCE A BATCH JOB HAS NO ONE SIGNED ON AT    *
+000800*    A TERMINAL.                                                *
+000900*                                                               *
+001000*    MODIFICATION HISTORY                                      *
+001100*    DATE       INIT  DESCRIPTION                               *
+001200*    08/09/26   JHM   ORIGINAL COPYBOOK.                        *
+001210*    08/09/26   JHM   ADDED CTL-RESTART-POINT AND               *
+001220*                     CTL-CHECKPOINT-INTERVAL FOR CHECKPOINT/   *
+001230*                     RESTART SUPPORT.  A ZERO RESTART POINT    *
+001240*                     MEANS START AT RECORD ONE AS BEFORE.      *
+001300*                                                               *
+001400*****************************************************************
+001500 01  CTL-RECORD.
+001600     05  CTL-OPERATOR-ID             PIC X(08).
+001610     05  CTL-RESTART-POINT           PIC 9(07).
+001620     05  CTL-CHECKPOINT-INTERVAL     PIC 9(05).
+001700     05  FILLER                      PIC X(60).
