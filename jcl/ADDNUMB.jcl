@@ -0,0 +1,64 @@
+//ADDNUMB  JOB (ACCTNO),'J MERCER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,
+//             REGION=0M
+//*********************************************************************
+//*                                                                   *
+//*   ADDNUMB  -- NIGHTLY BATCH WINDOW JOB FOR ADDNUMBERS.            *
+//*                                                                   *
+//*   READS THE DAY'S JOURNAL-ENTRY TRANSACTION FILE AND THE RUN      *
+//*   CONTROL CARD, POSTS EVERY TRANSACTION TO THE AUDIT LOG AND      *
+//*   GL EXTRACT, AND PRINTS THE END-OF-RUN CONTROL-TOTAL REPORT TO   *
+//*   SYSOUT.  IF A PRIOR RUN DIED PARTWAY THROUGH, RERUNNING THIS    *
+//*   JOB WILL RESTART FROM THE LAST CHECKPOINT PROVIDED THE RESTART  *
+//*   POINT ON THE CONTROL CARD (CTLFILE) HAS BEEN SET ACCORDINGLY.   *
+//*                                                                   *
+//*   MODIFICATION HISTORY                                            *
+//*   DATE       INIT  DESCRIPTION                                    *
+//*   08/09/26   JHM   ORIGINAL JOB -- SCHEDULES ADDNUMBERS INTO THE  *
+//*                     NIGHTLY BATCH WINDOW SO IT NO LONGER HAS TO   *
+//*                     BE LAUNCHED BY HAND.                          *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=ADDNUMBERS
+//STEPLIB  DD   DSN=PROD.ADDNUMB.LOADLIB,DISP=SHR
+//*
+//*   TRANFIL  -- THE DAY'S TRANSACTION INPUT, ONE JOURNAL ENTRY PER
+//*               130-BYTE RECORD.  BUILT BY THE UPSTREAM FEEDER JOB
+//*               BEFORE THIS STEP RUNS.
+//TRANFIL  DD   DSN=PROD.ADDNUMB.TRANFIL,DISP=SHR
+//*
+//*   CTLFILE  -- ONE-RECORD RUN CONTROL CARD (OPERATOR ID, RESTART
+//*               POINT, CHECKPOINT INTERVAL).  RESET THE RESTART
+//*               POINT TO ZERO BEFORE A NORMAL OVERNIGHT RUN; LEAVE
+//*               IT AT THE LAST CHECKPOINT WHEN RERUNNING A FAILED
+//*               STEP.
+//CTLFILE  DD   DSN=PROD.ADDNUMB.CTLFILE,DISP=SHR
+//*
+//*   CHKPFILE -- ONE-RECORD CHECKPOINT, REWRITTEN EVERY N
+//*               TRANSACTIONS PER THE CONTROL CARD.  ADDNUMBERS
+//*               CREATES AND REWRITES THIS DATASET ITSELF, SO IT IS
+//*               NOT PRE-ALLOCATED LIKE CTLFILE.
+//CHKPFILE DD   DSN=PROD.ADDNUMB.CHKPFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=78,BLKSIZE=0),
+//             SPACE=(TRK,(1,1),RLSE)
+//*
+//*   AUDITLOG -- PERSISTENT AUDIT TRAIL.  ONE 179-BYTE RECORD IS
+//*               APPENDED FOR EVERY TRANSACTION POSTED, CARRYING
+//*               THE FULL OPERAND SET THAT FED THE STORED SUM.
+//AUDITLOG DD   DSN=PROD.ADDNUMB.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=179,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//*
+//*   GLEXTRCT -- GENERAL LEDGER EXTRACT.  ONE 163-BYTE RECORD IS
+//*               APPENDED FOR EVERY TRANSACTION SO THE GL UPLOAD
+//*               JOB CAN POST THE RESULT DIRECTLY, CARRYING THE
+//*               FULL OPERAND SET THAT FED THE STORED SUM.
+//GLEXTRCT DD   DSN=PROD.ADDNUMB.GLEXTRCT,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=163,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
