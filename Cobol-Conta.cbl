@@ -1,18 +1,715 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. AddNumbers.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Num1 PIC 9 VALUE ZEROS.
-01 Num2 PIC 9 VALUE ZEROS.
-01 Sum  PIC 9 VALUE ZEROS.
-
-PROCEDURE DIVISION.
-Begin.
-    DISPLAY "Enter the first number: ".
-    ACCEPT Num1.
-    DISPLAY "Enter the second number: ".
-    ACCEPT Num2.
-    ADD Num1, Num2 GIVING Sum.
-    DISPLAY "The sum of ", Num1, " and ", Num2, " is ", Sum.
-    STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ADDNUMBERS.
+000030 AUTHOR.        J H MERCER.
+000040 INSTALLATION.  GENERAL ACCOUNTING - BATCH SYSTEMS.
+000050 DATE-WRITTEN.  01/15/98.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*    ADDNUMBERS                                                *
+000100*                                                               *
+000110*    SUMS PAIRS OF FIGURES SUPPLIED ON A TRANSACTION FILE AND   *
+000120*    DISPLAYS THE RESULT FOR EACH PAIR PROCESSED.               *
+000130*                                                               *
+000140*    MODIFICATION HISTORY                                      *
+000150*    DATE       INIT  DESCRIPTION                               *
+000160*    01/15/98   JHM   ORIGINAL PROGRAM - INTERACTIVE ACCEPT     *
+000170*                     OF TWO SINGLE-DIGIT FIGURES.              *
+000180*    08/09/26   JHM   CONVERTED TO BATCH.  FIGURES NOW READ     *
+000190*                     FROM A SEQUENTIAL TRANSACTION FILE SO     *
+000200*                     A FULL DAY'S ENTRIES CAN RUN UNATTENDED   *
+000210*                     RATHER THAN BEING KEYED ONE PAIR AT A     *
+000220*                     TIME AT THE CONSOLE.                      *
+000230*    08/09/26   JHM   WIDENED NUM1, NUM2 AND ADN-SUM TO SIGNED  *
+000240*                     S9(9)V99 CURRENCY FIELDS SO FIGURES OVER  *
+000250*                     9 NO LONGER TRUNCATE.                     *
+000260*    08/09/26   JHM   ADDED PERSISTENT AUDIT LOG.  EVERY        *
+000270*                     TRANSACTION NOW APPENDS NUM1, NUM2, SUM,  *
+000280*                     RUN DATE/TIME AND OPERATOR ID TO AUDITLOG *
+000290*                     SO FINANCE CAN PULL THE RECORD LATER      *
+000300*                     INSTEAD OF RELYING ON WHO WAS WATCHING    *
+000310*                     THE SCREEN.  OPERATOR ID COMES FROM A     *
+000320*                     RUN CONTROL RECORD SINCE A BATCH JOB HAS  *
+000330*                     NO ONE SIGNED ON AT A TERMINAL.           *
+000340*    08/09/26   JHM   ADDED VALIDATION OF NUM1/NUM2 AHEAD OF    *
+000350*                     THE ADD.  NON-NUMERIC OR OUT-OF-RANGE     *
+000360*                     TRANSACTIONS ARE REJECTED WITH A CLEAR    *
+000370*                     MESSAGE AND SKIPPED RATHER THAN ABENDING  *
+000380*                     THE JOB OR POSTING A GARBAGE SUM.         *
+000390*    08/09/26   JHM   ADDED END-OF-RUN CONTROL-TOTAL REPORT --  *
+000400*                     RECORD COUNT, TOTAL NUM1, TOTAL NUM2 AND  *
+000410*                     GRAND TOTAL SUM -- FOR RECONCILIATION     *
+000420*                     AGAINST THE SOURCE PAPERWORK.             *
+000430*    08/09/26   JHM   ADDED CHECKPOINT/RESTART.  A CHECKPOINT   *
+000440*                     RECORD IS REWRITTEN EVERY N TRANSACTIONS  *
+000450*                     AND A RESTART POINT ON THE CONTROL CARD   *
+000460*                     LETS A RERUN PICK UP AFTER THE LAST      *
+000470*                     CHECKPOINT INSTEAD OF FROM RECORD ONE.    *
+000480*    08/09/26   JHM   ADDED TR-OP-CODE SO A TRANSACTION CAN     *
+000490*                     SUBTRACT, MULTIPLY OR DIVIDE NUM1 AND     *
+000500*                     NUM2 INTO SUM INSTEAD OF ALWAYS ADDING.   *
+000510*    08/09/26   JHM   ADDED GL EXTRACT FILE.  NUM1, NUM2, SUM   *
+000520*                     AND A POSTING DATE ARE WRITTEN FOR EACH   *
+000530*                     TRANSACTION SO THE GENERAL LEDGER UPLOAD  *
+000540*                     JOB CAN POST THE RESULT DIRECTLY.         *
+000550*    08/09/26   JHM   EXTENDED THE TRANSACTION RECORD TO CARRY  *
+000560*                     A VARIABLE NUMBER OF OPERANDS (2 TO 10)   *
+000570*                     SO A MULTI-LINE JOURNAL ENTRY CAN BE      *
+000580*                     TOTALED IN ONE PASS INSTEAD OF BEING      *
+000590*                     PRE-COMBINED INTO A PAIR BEFOREHAND.      *
+000600*                     NUM1/NUM2 STILL CARRY THE FIRST TWO       *
+000610*                     OPERANDS FOR THE AUDIT AND GL LAYOUTS.    *
+000620*                     THE FILE RECORD (TF-TRAN-RECORD) KEEPS A  *
+000630*                     FIXED 10-SLOT TABLE SO THE PHYSICAL       *
+000640*                     RECORD STAYS A CONSTANT LENGTH ON DISK;   *
+000650*                     THE PROGRAM BUILDS THE VARIABLE-LENGTH    *
+000660*                     WORKING COPY (TRAN-RECORD) FROM IT.       *
+000670*    08/09/26   JHM   ADDED JCL/ADDNUMB.JCL SO THE JOB CAN BE   *
+000680*                     SCHEDULED INTO THE NIGHTLY BATCH WINDOW   *
+000690*                     INSTEAD OF BEING LAUNCHED BY HAND.        *
+000700*    08/09/26   JHM   TF-OPERAND-COUNT IS NOW RANGE-CHECKED     *
+000710*                     BEFORE IT DRIVES TR-OPERAND-COUNT (THE    *
+000720*                     OCCURS DEPENDING ON SUBJECT) OR ANY       *
+000730*                     OPERAND SUBSCRIPT.  A BAD COUNT ON THE    *
+000740*                     FILE NOW REJECTS THE RECORD THE SAME WAY  *
+000750*                     A BAD OPERAND DOES INSTEAD OF RUNNING OFF *
+000760*                     THE END OF THE OPERAND TABLE.             *
+000770*    08/09/26   JHM   AUDITLOG AND GLEXTRCT NOW CARRY THE OP    *
+000780*                     CODE, OPERAND COUNT AND THE FULL OPERAND  *
+000790*                     TABLE FOR EACH ENTRY INSTEAD OF JUST THE  *
+000800*                     FIRST TWO OPERANDS, SO A MULTI-OPERAND OR *
+000810*                     NON-ADD ENTRY NO LONGER LEAVES A RECORD   *
+000820*                     THAT LOOKS LIKE IT DOES NOT ADD UP.  THE  *
+000830*                     CONTROL-TOTAL REPORT'S NUM1/NUM2 TOTALS   *
+000840*                     ARE REPLACED WITH A SINGLE TOTAL-OF-ALL-  *
+000850*                     OPERANDS HASH TOTAL FOR THE SAME REASON.  *
+000860*    08/09/26   JHM   ADDED SIZE ERROR CHECKING TO THE SUBTRACT, *
+000870*                     MULTIPLY, DIVIDE AND ADD IN               *
+000880*                     2065-ACCUMULATE-OPERAND SO A RESULT THAT   *
+000890*                     OVERFLOWS ADN-SUM IS REJECTED LIKE ANY     *
+000900*                     OTHER INVALID TRANSACTION INSTEAD OF      *
+000910*                     BEING SILENTLY TRUNCATED.                 *
+000920*    08/09/26   JHM   1300-RESTART NOW ABENDS THE RUN (NON-ZERO *
+000930*                     RETURN-CODE) WHEN A RESTART POINT IS SET  *
+000940*                     ON THE CONTROL CARD BUT CHKPFILE CANNOT   *
+000950*                     BE OPENED OR HAS NO RECORD, RATHER THAN   *
+000960*                     CONTINUING WITH THE TOTALS AT ZERO.       *
+000970*    08/09/26   JHM   ADDED RECORD CONTAINS TO THE CTLFILE,     *
+000980*                     AUDITLOG, CHKPFILE AND GLEXTRCT FDs TO    *
+000990*                     MATCH TRANFIL'S EXISTING PRACTICE.        *
+001000*                                                               *
+001010*****************************************************************
+001020 ENVIRONMENT DIVISION.
+001030 CONFIGURATION SECTION.
+001040 SOURCE-COMPUTER.   IBM-370.
+001050 OBJECT-COMPUTER.   IBM-370.
+001060 INPUT-OUTPUT SECTION.
+001070 FILE-CONTROL.
+001080     SELECT TRAN-FILE ASSIGN TO TRANFIL
+001090         ORGANIZATION IS SEQUENTIAL
+001100         FILE STATUS IS ADN-TRAN-STATUS.
+001110     SELECT CTL-FILE ASSIGN TO CTLFILE
+001120         ORGANIZATION IS SEQUENTIAL
+001130         FILE STATUS IS ADN-CTL-STATUS.
+001140     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+001150         ORGANIZATION IS SEQUENTIAL
+001160         FILE STATUS IS ADN-AUDIT-STATUS.
+001170     SELECT CHKPT-FILE ASSIGN TO CHKPFILE
+001180         ORGANIZATION IS SEQUENTIAL
+001190         FILE STATUS IS ADN-CHKPT-STATUS.
+001200     SELECT GL-FILE ASSIGN TO GLEXTRCT
+001210         ORGANIZATION IS SEQUENTIAL
+001220         FILE STATUS IS ADN-GL-STATUS.
+001230
+001240 DATA DIVISION.
+001250 FILE SECTION.
+001260 FD  TRAN-FILE
+001270     RECORDING MODE IS F
+001280     RECORD CONTAINS 130 CHARACTERS
+001290     LABEL RECORDS ARE STANDARD.
+001300 COPY TRANREC.
+001310
+001320 FD  CTL-FILE
+001330     RECORDING MODE IS F
+001340     RECORD CONTAINS 80 CHARACTERS
+001350     LABEL RECORDS ARE STANDARD.
+001360 COPY CTLREC.
+001370
+001380 FD  AUDIT-FILE
+001390     RECORDING MODE IS F
+001400     RECORD CONTAINS 179 CHARACTERS
+001410     LABEL RECORDS ARE STANDARD.
+001420 COPY AUDITREC.
+001430
+001440 FD  CHKPT-FILE
+001450     RECORDING MODE IS F
+001460     RECORD CONTAINS 78 CHARACTERS
+001470     LABEL RECORDS ARE STANDARD.
+001480 COPY CHKPTREC.
+001490
+001500 FD  GL-FILE
+001510     RECORDING MODE IS F
+001520     RECORD CONTAINS 163 CHARACTERS
+001530     LABEL RECORDS ARE STANDARD.
+001540 COPY GLEXTRCT.
+001550
+001560 WORKING-STORAGE SECTION.
+001570*****************************************************************
+001580*    WORKING STORAGE                                            *
+001590*****************************************************************
+001600 01  ADN-SWITCHES.
+001610     05  ADN-TRAN-STATUS         PIC X(02) VALUE ZEROS.
+001620         88  ADN-TRAN-OK         VALUE "00".
+001630         88  ADN-TRAN-EOF        VALUE "10".
+001640     05  ADN-CTL-STATUS          PIC X(02) VALUE ZEROS.
+001650         88  ADN-CTL-OK          VALUE "00".
+001660     05  ADN-AUDIT-STATUS        PIC X(02) VALUE ZEROS.
+001670         88  ADN-AUDIT-OK        VALUE "00".
+001680     05  ADN-CHKPT-STATUS        PIC X(02) VALUE ZEROS.
+001690         88  ADN-CHKPT-OK        VALUE "00".
+001700     05  ADN-GL-STATUS           PIC X(02) VALUE ZEROS.
+001710         88  ADN-GL-OK           VALUE "00".
+001720     05  ADN-EOF-SW              PIC X(01) VALUE "N".
+001730         88  ADN-EOF             VALUE "Y".
+001740     05  ADN-VALID-SW            PIC X(01) VALUE "Y".
+001750         88  ADN-VALID           VALUE "Y".
+001760     05  ADN-COUNT-VALID-SW      PIC X(01) VALUE "Y".
+001770         88  ADN-COUNT-VALID     VALUE "Y".
+001780*        ADN-RAW-COUNT-DISPLAY HOLDS THE FILE'S OPERAND COUNT AS
+001790*        ALPHANUMERIC, TAKEN BEFORE IT IS TESTED FOR NUMERIC-NESS,
+001800*        SO A REJECTION MESSAGE CAN SHOW THE VALUE EVEN WHEN IT
+001810*        IS NOT ITSELF NUMERIC.
+001820     05  ADN-RAW-COUNT-DISPLAY   PIC X(02) VALUE SPACES.
+001830
+001840*****************************************************************
+001850*    TRAN-RECORD IS THE WORKING-STORAGE, VARIABLE-LENGTH COPY   *
+001860*    OF THE TRANSACTION JUST READ.  2110-BUILD-TRAN-RECORD      *
+001870*    LOADS IT FROM THE FIXED 10-SLOT TF-TRAN-RECORD AFTER EVERY *
+001880*    READ SO THE REST OF THE PROGRAM CAN WORK WITH ONLY THE     *
+001890*    OPERANDS ACTUALLY PRESENT ON THE ENTRY.                    *
+001900*****************************************************************
+001910 01  TRAN-RECORD.
+001920     05  TR-OP-CODE                  PIC X(01).
+001930         88  TR-OP-ADD               VALUE "A".
+001940         88  TR-OP-SUBTRACT          VALUE "S".
+001950         88  TR-OP-MULTIPLY          VALUE "M".
+001960         88  TR-OP-DIVIDE            VALUE "D".
+001970     05  TR-OPERAND-COUNT            PIC 9(02).
+001980     05  TR-OPERAND-TABLE
+001990             OCCURS 2 TO 10 TIMES
+002000             DEPENDING ON TR-OPERAND-COUNT
+002010             INDEXED BY TR-OP-IDX.
+002020         10  TR-OPERAND              PIC S9(9)V99
+002030                                      SIGN IS TRAILING SEPARATE.
+002040
+002050 01  ADN-LIMITS.
+002060     05  ADN-MAX-AMOUNT          PIC S9(9)V99 VALUE 99999999.99.
+002070     05  ADN-MIN-AMOUNT          PIC S9(9)V99 VALUE -99999999.99.
+002080
+002090 01  ADN-COUNTERS.
+002100     05  ADN-REJECT-COUNT        PIC 9(07) VALUE ZEROS.
+002110     05  ADN-RECORD-COUNT        PIC 9(07) VALUE ZEROS.
+002120*        ADN-OPERAND-TOTAL IS A HASH TOTAL OF EVERY OPERAND ON
+002130*        EVERY ACCEPTED TRANSACTION, REGARDLESS OF POSITION OR
+002140*        OP CODE.  IT RECONCILES AGAINST THE SOURCE PAPERWORK
+002150*        (EVERY FIGURE KEYED WAS READ) AND IS NOT EXPECTED TO
+002160*        EQUAL ADN-SUM-TOTAL EXCEPT WHEN EVERY ENTRY IS A TWO-
+002170*        OPERAND ADD.
+002180     05  ADN-OPERAND-TOTAL       PIC S9(11)V99 VALUE ZEROS.
+002190     05  ADN-SUM-TOTAL           PIC S9(11)V99 VALUE ZEROS.
+002200
+002210 01  ADN-FIGURES.
+002220     05  ADN-SUM                 PIC S9(9)V99 VALUE ZEROS.
+002230
+002240 01  ADN-AUDIT-FIELDS.
+002250     05  ADN-OPERATOR-ID         PIC X(08) VALUE SPACES.
+002260     05  ADN-RUN-DATE            PIC 9(08) VALUE ZEROS.
+002270     05  ADN-RUN-TIME            PIC 9(08) VALUE ZEROS.
+002280
+002290 01  ADN-RESTART-FIELDS.
+002300     05  ADN-RESTART-POINT       PIC 9(07) VALUE ZEROS.
+002310     05  ADN-CHKPT-INTERVAL      PIC 9(05) VALUE ZEROS.
+002320     05  ADN-SKIP-COUNT          PIC 9(07) VALUE ZEROS.
+002330     05  ADN-CHKPT-QUOTIENT      PIC 9(07) VALUE ZEROS.
+002340     05  ADN-CHKPT-REMAINDER     PIC 9(05) VALUE ZEROS.
+002350     05  ADN-COPY-IDX            PIC 9(02) VALUE ZEROS.
+002360
+002370 PROCEDURE DIVISION.
+002380*****************************************************************
+002390*    0000-MAINLINE                                              *
+002400*****************************************************************
+002410 0000-MAINLINE.
+002420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002430     PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+002440         UNTIL ADN-EOF.
+002450     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002460     GOBACK.
+002470
+002480*****************************************************************
+002490*    1000-INITIALIZE                                            *
+002500*****************************************************************
+002510 1000-INITIALIZE.
+002520     OPEN INPUT TRAN-FILE.
+002530     IF NOT ADN-TRAN-OK
+002540         DISPLAY "ADDNUMBERS - UNABLE TO OPEN TRANFIL, STATUS "
+002550             ADN-TRAN-STATUS
+002560         MOVE 16 TO RETURN-CODE
+002565         MOVE "Y" TO ADN-EOF-SW
+002570     END-IF.
+002580     PERFORM 1100-READ-CONTROL THRU 1100-EXIT.
+002590     PERFORM 1300-RESTART THRU 1300-EXIT.
+002600     PERFORM 1200-OPEN-AUDIT THRU 1200-EXIT.
+002610     PERFORM 1210-OPEN-GL-EXTRACT THRU 1210-EXIT.
+002620     ACCEPT ADN-RUN-DATE FROM DATE YYYYMMDD.
+002630     ACCEPT ADN-RUN-TIME FROM TIME.
+002640     IF NOT ADN-EOF
+002650         PERFORM 2100-READ-TRAN THRU 2100-EXIT
+002660     END-IF.
+002670 1000-EXIT.
+002680     EXIT.
+002690
+002700*****************************************************************
+002710*    1100-READ-CONTROL                                          *
+002720*****************************************************************
+002730 1100-READ-CONTROL.
+002740     MOVE SPACES TO ADN-OPERATOR-ID.
+002750     OPEN INPUT CTL-FILE.
+002760     IF ADN-CTL-OK
+002770         READ CTL-FILE
+002780             AT END
+002790                 MOVE SPACES TO CTL-OPERATOR-ID
+002800                 MOVE ZEROS  TO CTL-RESTART-POINT
+002810                 MOVE ZEROS  TO CTL-CHECKPOINT-INTERVAL
+002820         END-READ
+002830         MOVE CTL-OPERATOR-ID           TO ADN-OPERATOR-ID
+002840         MOVE CTL-RESTART-POINT         TO ADN-RESTART-POINT
+002850         MOVE CTL-CHECKPOINT-INTERVAL   TO ADN-CHKPT-INTERVAL
+002860         CLOSE CTL-FILE
+002870     ELSE
+002880         DISPLAY "ADDNUMBERS - UNABLE TO OPEN CTLFILE, STATUS "
+002890             ADN-CTL-STATUS
+002895         MOVE 16 TO RETURN-CODE
+002898         MOVE "Y" TO ADN-EOF-SW
+002900     END-IF.
+002910 1100-EXIT.
+002920     EXIT.
+002930
+002940*****************************************************************
+002950*    1200-OPEN-AUDIT                                            *
+002960*****************************************************************
+002970 1200-OPEN-AUDIT.
+002980     OPEN EXTEND AUDIT-FILE.
+002990     IF NOT ADN-AUDIT-OK
+003000         DISPLAY "ADDNUMBERS - UNABLE TO OPEN AUDITLOG, STATUS "
+003010             ADN-AUDIT-STATUS
+003015         MOVE 16 TO RETURN-CODE
+003020         MOVE "Y" TO ADN-EOF-SW
+003025     END-IF.
+003030 1200-EXIT.
+003040     EXIT.
+003050
+003060*****************************************************************
+003070*    1210-OPEN-GL-EXTRACT                                       *
+003080*****************************************************************
+003090 1210-OPEN-GL-EXTRACT.
+003100     OPEN EXTEND GL-FILE.
+003110     IF NOT ADN-GL-OK
+003120         DISPLAY "ADDNUMBERS - UNABLE TO OPEN GLEXTRCT, STATUS "
+003130             ADN-GL-STATUS
+003135         MOVE 16 TO RETURN-CODE
+003140         MOVE "Y" TO ADN-EOF-SW
+003145     END-IF.
+003150 1210-EXIT.
+003160     EXIT.
+003170
+003180*****************************************************************
+003190*    1300-RESTART                                                *
+003200*****************************************************************
+003210 1300-RESTART.
+003220     IF ADN-RESTART-POINT > 0
+003230         OPEN INPUT CHKPT-FILE
+003240         IF ADN-CHKPT-OK
+003250             READ CHKPT-FILE
+003260                 AT END
+003270                     DISPLAY "ADDNUMBERS - NO CHECKPOINT FOUND "
+003280                         "FOR RESTART, ABORTING RUN"
+003290                     MOVE 16 TO RETURN-CODE
+003300                     MOVE "Y" TO ADN-EOF-SW
+003310             END-READ
+003320             IF ADN-CHKPT-OK
+003330                 MOVE CK-RECORD-COUNT   TO ADN-RECORD-COUNT
+003340                 MOVE CK-REJECT-COUNT   TO ADN-REJECT-COUNT
+003350                 MOVE CK-OPERAND-TOTAL  TO ADN-OPERAND-TOTAL
+003360                 MOVE CK-SUM-TOTAL      TO ADN-SUM-TOTAL
+003370             END-IF
+003380             CLOSE CHKPT-FILE
+003390         ELSE
+003400             DISPLAY "ADDNUMBERS - UNABLE TO OPEN CHKPFILE FOR "
+003410                 "RESTART, ABORTING RUN, STATUS "
+003420                 ADN-CHKPT-STATUS
+003430             MOVE 16 TO RETURN-CODE
+003440             MOVE "Y" TO ADN-EOF-SW
+003450         END-IF
+003460         IF NOT ADN-EOF
+003470             MOVE ADN-RESTART-POINT TO ADN-SKIP-COUNT
+003480             PERFORM 1310-SKIP-TRAN THRU 1310-EXIT
+003490                 VARYING ADN-SKIP-COUNT FROM ADN-SKIP-COUNT BY -1
+003500                 UNTIL ADN-SKIP-COUNT = 0 OR ADN-EOF
+003505             IF ADN-EOF
+003508                 DISPLAY "ADDNUMBERS - RESTART POINT "
+003511                     ADN-RESTART-POINT " EXCEEDS RECORDS ON "
+003513                     "FILE, ABORTING RUN"
+003515                 MOVE 16 TO RETURN-CODE
+003517             ELSE
+003519                 DISPLAY "ADDNUMBERS - RESTARTED AFTER RECORD "
+003521                     ADN-RESTART-POINT
+003523             END-IF
+003530         END-IF
+003540     END-IF.
+003550 1300-EXIT.
+003560     EXIT.
+003570
+003580*****************************************************************
+003590*    1310-SKIP-TRAN                                              *
+003600*****************************************************************
+003610 1310-SKIP-TRAN.
+003620     READ TRAN-FILE
+003630         AT END
+003640             MOVE "Y" TO ADN-EOF-SW
+003650     END-READ.
+003660 1310-EXIT.
+003670     EXIT.
+003680
+003690*****************************************************************
+003700*    2000-PROCESS-TRAN                                          *
+003710*****************************************************************
+003720 2000-PROCESS-TRAN.
+003730     PERFORM 2050-VALIDATE-TRAN THRU 2050-EXIT.
+003740     IF ADN-VALID
+003750         PERFORM 2060-COMPUTE-RESULT THRU 2060-EXIT
+003760         IF ADN-VALID
+003770             DISPLAY "THE RESULT OF OP=" TR-OP-CODE " ACROSS "
+003780                 TR-OPERAND-COUNT " OPERANDS IS " ADN-SUM
+003790             PERFORM 2070-ACCUMULATE-TOTALS THRU 2070-EXIT
+003792             ADD ADN-SUM TO ADN-SUM-TOTAL
+003794                 ON SIZE ERROR
+003796                     DISPLAY "ADDNUMBERS - GRAND TOTAL "
+003797                         "OVERFLOWED, ABORTING RUN"
+003798                     MOVE 16 TO RETURN-CODE
+003799                     MOVE "Y" TO ADN-EOF-SW
+003800             END-ADD
+003810             PERFORM 2200-WRITE-AUDIT THRU 2200-EXIT
+003820             PERFORM 2250-WRITE-GL-EXTRACT THRU 2250-EXIT
+003840         ELSE
+003850             ADD 1 TO ADN-REJECT-COUNT
+003860             DISPLAY "ADDNUMBERS - TRANSACTION REJECTED, OP="
+003870                 TR-OP-CODE " RESULT OVERFLOWED SUM"
+003880         END-IF
+003890     END-IF.
+003895     PERFORM 2300-CHECK-CHECKPOINT THRU 2300-EXIT.
+003898     IF NOT ADN-EOF
+003899         PERFORM 2100-READ-TRAN THRU 2100-EXIT
+003900     END-IF.
+003910 2000-EXIT.
+003920     EXIT.
+003930
+003940*****************************************************************
+003950*    2050-VALIDATE-TRAN                                         *
+003960*****************************************************************
+003970 2050-VALIDATE-TRAN.
+003980     MOVE "Y" TO ADN-VALID-SW.
+003990     IF NOT ADN-COUNT-VALID
+004000         MOVE "N" TO ADN-VALID-SW
+004010     ELSE
+004020         IF NOT (TR-OP-ADD OR TR-OP-SUBTRACT OR TR-OP-MULTIPLY
+004030                 OR TR-OP-DIVIDE)
+004040             MOVE "N" TO ADN-VALID-SW
+004050         END-IF
+004060         PERFORM 2055-VALIDATE-OPERAND THRU 2055-EXIT
+004070             VARYING TR-OP-IDX FROM 1 BY 1
+004080             UNTIL TR-OP-IDX > TR-OPERAND-COUNT
+004090     END-IF.
+004100     IF NOT ADN-VALID
+004110         ADD 1 TO ADN-REJECT-COUNT
+004120         IF ADN-COUNT-VALID
+004130             DISPLAY "ADDNUMBERS - TRANSACTION REJECTED, OP="
+004140                 TR-OP-CODE " OPERAND-COUNT=" TR-OPERAND-COUNT
+004150         ELSE
+004160             DISPLAY "ADDNUMBERS - TRANSACTION REJECTED, "
+004170                 "OPERAND-COUNT=" ADN-RAW-COUNT-DISPLAY
+004180                 " IS NOT NUMERIC OR NOT IN RANGE 2-10"
+004190         END-IF
+004200     END-IF.
+004210 2050-EXIT.
+004220     EXIT.
+004230
+004240*****************************************************************
+004250*    2055-VALIDATE-OPERAND                                      *
+004260*****************************************************************
+004270 2055-VALIDATE-OPERAND.
+004280     IF TR-OPERAND(TR-OP-IDX) NOT NUMERIC
+004290         MOVE "N" TO ADN-VALID-SW
+004300     ELSE
+004310         IF TR-OPERAND(TR-OP-IDX) > ADN-MAX-AMOUNT
+004320             OR TR-OPERAND(TR-OP-IDX) < ADN-MIN-AMOUNT
+004330             MOVE "N" TO ADN-VALID-SW
+004340         END-IF
+004350         IF TR-OP-DIVIDE AND TR-OP-IDX > 1
+004360             AND TR-OPERAND(TR-OP-IDX) = ZEROS
+004370             MOVE "N" TO ADN-VALID-SW
+004380         END-IF
+004390     END-IF.
+004400 2055-EXIT.
+004410     EXIT.
+004420
+004430*****************************************************************
+004440*    2060-COMPUTE-RESULT                                        *
+004450*****************************************************************
+004460 2060-COMPUTE-RESULT.
+004470     MOVE TR-OPERAND(1) TO ADN-SUM.
+004480     PERFORM 2065-ACCUMULATE-OPERAND THRU 2065-EXIT
+004490         VARYING TR-OP-IDX FROM 2 BY 1
+004500         UNTIL TR-OP-IDX > TR-OPERAND-COUNT OR NOT ADN-VALID.
+004510 2060-EXIT.
+004520     EXIT.
+004530
+004540*****************************************************************
+004550*    2065-ACCUMULATE-OPERAND                                    *
+004552*    A RESULT THAT WOULD OVERFLOW ADN-SUM SETS ADN-VALID-SW TO   *
+004554*    "N" SO 2000-PROCESS-TRAN REJECTS THE TRANSACTION THE SAME   *
+004556*    WAY 2050-VALIDATE-TRAN REJECTS BAD INPUT.                   *
+004590*****************************************************************
+004600 2065-ACCUMULATE-OPERAND.
+004610     EVALUATE TRUE
+004620         WHEN TR-OP-SUBTRACT
+004630             SUBTRACT TR-OPERAND(TR-OP-IDX) FROM ADN-SUM
+004632                ON SIZE ERROR
+004634                    MOVE "N" TO ADN-VALID-SW
+004636            END-SUBTRACT
+004670         WHEN TR-OP-MULTIPLY
+004680             MULTIPLY ADN-SUM BY TR-OPERAND(TR-OP-IDX)
+004690                 GIVING ADN-SUM
+004692                ON SIZE ERROR
+004694                    MOVE "N" TO ADN-VALID-SW
+004696            END-MULTIPLY
+004730         WHEN TR-OP-DIVIDE
+004740             DIVIDE ADN-SUM BY TR-OPERAND(TR-OP-IDX)
+004750                 GIVING ADN-SUM
+004752                ON SIZE ERROR
+004754                    MOVE "N" TO ADN-VALID-SW
+004756            END-DIVIDE
+004790         WHEN OTHER
+004800             ADD TR-OPERAND(TR-OP-IDX) TO ADN-SUM
+004802                ON SIZE ERROR
+004804                    MOVE "N" TO ADN-VALID-SW
+004806            END-ADD
+004840     END-EVALUATE.
+004850 2065-EXIT.
+004860     EXIT.
+004870
+004880*****************************************************************
+004890*    2070-ACCUMULATE-TOTALS                                     *
+004900*****************************************************************
+004910 2070-ACCUMULATE-TOTALS.
+004920     PERFORM 2075-ACCUMULATE-ONE-OPERAND THRU 2075-EXIT
+004930         VARYING TR-OP-IDX FROM 1 BY 1
+004940         UNTIL TR-OP-IDX > TR-OPERAND-COUNT OR ADN-EOF.
+004950 2070-EXIT.
+004960     EXIT.
+004970
+004980*****************************************************************
+004990*    2075-ACCUMULATE-ONE-OPERAND                                *
+004995*    ADN-OPERAND-TOTAL IS RECONCILED AGAINST SOURCE PAPERWORK    *
+004996*    AT SIGN-OFF -- AN OVERFLOW HERE MUST ABORT THE RUN RATHER   *
+004997*    THAN SILENTLY WRAP THE FIGURE, THE SAME AS ADN-SUM-TOTAL.   *
+005000*****************************************************************
+005010 2075-ACCUMULATE-ONE-OPERAND.
+005020     ADD TR-OPERAND(TR-OP-IDX) TO ADN-OPERAND-TOTAL
+005022         ON SIZE ERROR
+005024             DISPLAY "ADDNUMBERS - OPERAND TOTAL OVERFLOWED, "
+005026                 "ABORTING RUN"
+005027             MOVE 16 TO RETURN-CODE
+005028             MOVE "Y" TO ADN-EOF-SW
+005029     END-ADD.
+005030 2075-EXIT.
+005040     EXIT.
+005050
+005060*****************************************************************
+005070*    2200-WRITE-AUDIT                                           *
+005080*****************************************************************
+005090 2200-WRITE-AUDIT.
+005100     IF ADN-AUDIT-OK
+005110         MOVE TR-OP-CODE       TO AU-OP-CODE
+005120         MOVE TR-OPERAND-COUNT TO AU-OPERAND-COUNT
+005130         PERFORM 2210-COPY-AUDIT-OPERAND THRU 2210-EXIT
+005140             VARYING ADN-COPY-IDX FROM 1 BY 1
+005150             UNTIL ADN-COPY-IDX > 10
+005160         MOVE ADN-SUM        TO AU-SUM
+005170         MOVE ADN-RUN-DATE   TO AU-RUN-DATE
+005180         MOVE ADN-RUN-TIME   TO AU-RUN-TIME
+005190         MOVE ADN-OPERATOR-ID TO AU-OPERATOR-ID
+005200         WRITE AUDIT-RECORD
+005210     END-IF.
+005220 2200-EXIT.
+005230     EXIT.
+005240
+005242*****************************************************************
+005244*    2210-COPY-AUDIT-OPERAND                                    *
+005246*****************************************************************
+005248 2210-COPY-AUDIT-OPERAND.
+005250     IF ADN-COPY-IDX <= TR-OPERAND-COUNT
+005252         MOVE TR-OPERAND(ADN-COPY-IDX) TO AU-OPERAND(ADN-COPY-IDX)
+005254     ELSE
+005256         MOVE ZEROS TO AU-OPERAND(ADN-COPY-IDX)
+005258     END-IF.
+005260 2210-EXIT.
+005262     EXIT.
+005264
+005266*****************************************************************
+005270*    2250-WRITE-GL-EXTRACT                                      *
+005274*****************************************************************
+005278 2250-WRITE-GL-EXTRACT.
+005282     IF ADN-GL-OK
+005286         MOVE TR-OP-CODE       TO GL-OP-CODE
+005290         MOVE TR-OPERAND-COUNT TO GL-OPERAND-COUNT
+005294         PERFORM 2260-COPY-GL-OPERAND THRU 2260-EXIT
+005298             VARYING ADN-COPY-IDX FROM 1 BY 1
+005302             UNTIL ADN-COPY-IDX > 10
+005306         MOVE ADN-SUM        TO GL-SUM
+005310         MOVE ADN-RUN-DATE   TO GL-POSTING-DATE
+005314         WRITE GL-RECORD
+005318     END-IF.
+005322 2250-EXIT.
+005326     EXIT.
+005330
+005334*****************************************************************
+005338*    2260-COPY-GL-OPERAND                                       *
+005342*****************************************************************
+005346 2260-COPY-GL-OPERAND.
+005350     IF ADN-COPY-IDX <= TR-OPERAND-COUNT
+005354         MOVE TR-OPERAND(ADN-COPY-IDX) TO GL-OPERAND(ADN-COPY-IDX)
+005358     ELSE
+005362         MOVE ZEROS TO GL-OPERAND(ADN-COPY-IDX)
+005366     END-IF.
+005370 2260-EXIT.
+005374     EXIT.
+005378
+005390*****************************************************************
+005400*    2300-CHECK-CHECKPOINT                                      *
+005410*****************************************************************
+005420 2300-CHECK-CHECKPOINT.
+005430     IF ADN-CHKPT-INTERVAL > 0
+005440         DIVIDE ADN-RECORD-COUNT BY ADN-CHKPT-INTERVAL
+005450             GIVING ADN-CHKPT-QUOTIENT
+005460             REMAINDER ADN-CHKPT-REMAINDER
+005470         IF ADN-CHKPT-REMAINDER = 0
+005480             PERFORM 2310-WRITE-CHECKPOINT THRU 2310-EXIT
+005490         END-IF
+005500     END-IF.
+005510 2300-EXIT.
+005520     EXIT.
+005530
+005540*****************************************************************
+005550*    2310-WRITE-CHECKPOINT                                      *
+005560*****************************************************************
+005570 2310-WRITE-CHECKPOINT.
+005580     OPEN OUTPUT CHKPT-FILE.
+005590     IF ADN-CHKPT-OK
+005600         MOVE ADN-RECORD-COUNT   TO CK-RECORD-COUNT
+005610         MOVE ADN-REJECT-COUNT   TO CK-REJECT-COUNT
+005620         MOVE ADN-OPERAND-TOTAL  TO CK-OPERAND-TOTAL
+005640         MOVE ADN-SUM-TOTAL      TO CK-SUM-TOTAL
+005650         MOVE ADN-RUN-DATE       TO CK-RUN-DATE
+005660         MOVE ADN-RUN-TIME       TO CK-RUN-TIME
+005670         WRITE CHKPT-RECORD
+005680         CLOSE CHKPT-FILE
+005690     ELSE
+005700         DISPLAY "ADDNUMBERS - UNABLE TO WRITE CHKPFILE, STATUS "
+005710             ADN-CHKPT-STATUS
+005720     END-IF.
+005730 2310-EXIT.
+005740     EXIT.
+005750
+005760*****************************************************************
+005770*    2100-READ-TRAN                                             *
+005780*****************************************************************
+005790 2100-READ-TRAN.
+005800     READ TRAN-FILE
+005810         AT END
+005820             MOVE "Y" TO ADN-EOF-SW
+005830         NOT AT END
+005840             ADD 1 TO ADN-RECORD-COUNT
+005850             PERFORM 2110-BUILD-TRAN-RECORD THRU 2110-EXIT
+005860     END-READ.
+005870 2100-EXIT.
+005880     EXIT.
+005890
+005900*****************************************************************
+005910*    2110-BUILD-TRAN-RECORD                                     *
+005915*    TF-OPERAND-COUNT IS VALIDATED HERE, BEFORE IT IS EVER MOVED *
+005916*    INTO TR-OPERAND-COUNT (THE OCCURS DEPENDING ON SUBJECT) OR  *
+005917*    USED AS A COPY-LOOP BOUND.  A BAD COUNT LEAVES TR-OPERAND-  *
+005918*    COUNT AT A SAFE IN-RANGE VALUE AND SKIPS THE OPERAND COPY   *
+005919*    SO 2050-VALIDATE-TRAN CAN REJECT THE RECORD.                *
+005920*****************************************************************
+005930 2110-BUILD-TRAN-RECORD.
+005932     MOVE TF-OP-CODE         TO TR-OP-CODE.
+005934     MOVE TF-OPERAND-COUNT   TO ADN-RAW-COUNT-DISPLAY.
+005936     MOVE "Y" TO ADN-COUNT-VALID-SW.
+005938     IF TF-OPERAND-COUNT NOT NUMERIC
+005940         MOVE "N" TO ADN-COUNT-VALID-SW
+005942     ELSE
+005944         IF TF-OPERAND-COUNT < 2 OR TF-OPERAND-COUNT > 10
+005946             MOVE "N" TO ADN-COUNT-VALID-SW
+005948         END-IF
+005950     END-IF.
+005952     IF ADN-COUNT-VALID
+005954         MOVE TF-OPERAND-COUNT TO TR-OPERAND-COUNT
+005960         PERFORM 2120-COPY-OPERAND THRU 2120-EXIT
+005970             VARYING ADN-COPY-IDX FROM 1 BY 1
+005980             UNTIL ADN-COPY-IDX > TR-OPERAND-COUNT
+005982     ELSE
+005984         MOVE 2 TO TR-OPERAND-COUNT
+005986     END-IF.
+005990 2110-EXIT.
+006000     EXIT.
+006010
+006020*****************************************************************
+006030*    2120-COPY-OPERAND                                          *
+006040*****************************************************************
+006050 2120-COPY-OPERAND.
+006060     MOVE TF-OPERAND(ADN-COPY-IDX) TO TR-OPERAND(ADN-COPY-IDX).
+006070 2120-EXIT.
+006080     EXIT.
+006090
+006100*****************************************************************
+006110*    9000-TERMINATE                                             *
+006120*****************************************************************
+006130 9000-TERMINATE.
+006140     PERFORM 9100-PRINT-REPORT THRU 9100-EXIT.
+006150     IF ADN-TRAN-OK OR ADN-TRAN-EOF
+006160         CLOSE TRAN-FILE
+006170     END-IF.
+006180     IF ADN-AUDIT-OK
+006190         CLOSE AUDIT-FILE
+006200     END-IF.
+006210     IF ADN-GL-OK
+006220         CLOSE GL-FILE
+006230     END-IF.
+006240 9000-EXIT.
+006250     EXIT.
+006260
+006270*****************************************************************
+006280*    9100-PRINT-REPORT                                          *
+006290*****************************************************************
+006300 9100-PRINT-REPORT.
+006310     DISPLAY "*************************************************".
+006320     DISPLAY "*          ADDNUMBERS CONTROL-TOTAL REPORT       *".
+006330     DISPLAY "*************************************************".
+006340     DISPLAY "RECORDS READ .......... " ADN-RECORD-COUNT.
+006350     DISPLAY "RECORDS REJECTED ...... " ADN-REJECT-COUNT.
+006360     DISPLAY "TOTAL OF ALL OPERANDS . " ADN-OPERAND-TOTAL.
+006380     DISPLAY "GRAND TOTAL OF SUM .... " ADN-SUM-TOTAL.
+006390     DISPLAY "*************************************************".
+006400 9100-EXIT.
+006410     EXIT.
